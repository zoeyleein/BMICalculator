@@ -0,0 +1,40 @@
+//BMIBATCH JOB (ACCTNO),'BMI NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS BMICALC IN BATCH MODE AGAINST THE PATIENT MASTER         *
+//* EXTRACT, THEN SHIPS THE NIGHTLY WELLNESS-PORTAL EXTRACT.      *
+//* SCHEDULED NIGHTLY BY THE SHOP SCHEDULER - NO OPERATOR ACTION  *
+//* REQUIRED UNLESS A STEP CONDITION CODE IS NONZERO.             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BMICALC,PARM='BATCH'
+//STEPLIB  DD DSN=PROD.BMI.LOADLIB,DISP=SHR
+//PATMAST  DD DSN=PROD.BMI.PATIENT.MASTER,DISP=SHR
+//BMIRPT   DD DSN=PROD.BMI.REPORT.DAILY,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//BMIHIST  DD DSN=PROD.BMI.HISTORY,DISP=MOD
+//BMICKPT  DD DSN=PROD.BMI.CHECKPOINT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//BMIEXTR  DD DSN=PROD.BMI.EXTRACT.NIGHTLY,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* SHIP THE EXTRACT TO THE WELLNESS PORTAL INBOUND FEED DATASET. *
+//* PORTAL PICKS UP NEW RECORDS FROM THERE ON ITS OWN SCHEDULE.   *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.BMI.EXTRACT.NIGHTLY,DISP=SHR
+//* PORTAL'S OWN PICKUP JOB CLEARS THIS DATASET AFTER INGEST, SO     *
+//* MOD HERE APPENDS EACH NIGHT'S FEED RATHER THAN ABENDING ON A     *
+//* DATASET THE FIRST NIGHT'S RUN ALREADY CATALOGUED.                *
+//SYSUT2   DD DSN=PORTAL.WELLNESS.INBOUND.FEED,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
