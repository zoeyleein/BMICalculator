@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PATMAINT.
+       AUTHOR. JingYi Li.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-MASTER ASSIGN TO PATMAST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-MASTER
+           RECORDING MODE IS F.
+       01  PATIENT-MASTER-RECORD.
+           COPY PATREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS            PIC XX.
+       01  WS-EOF-SWITCH             PIC X VALUE "N".
+           88 END-OF-MASTER              VALUE "Y".
+       01  WS-CHOICE                 PIC X.
+       01  WS-DONE-SWITCH            PIC X VALUE "N".
+           88 MAINTENANCE-DONE           VALUE "Y".
+       01  WS-FOUND-SWITCH           PIC X VALUE "N".
+           88 PATIENT-FOUND              VALUE "Y".
+       01  WS-LOAD-ERROR-SWITCH      PIC X VALUE "N".
+           88 LOAD-ERROR                 VALUE "Y".
+       01  WS-SEARCH-ID              PIC X(6).
+       01  WS-NUMERIC-STAGE          PIC X(8).
+       01  WS-SAVE-STATUS            PIC X VALUE "N".
+           88 SAVE-FAILED                VALUE "Y".
+       01  WS-VALID-SWITCH           PIC X VALUE "N".
+           88 VALID-INPUT                VALUE "Y".
+       01  WS-HEIGHT-CANDIDATE       PIC 999V9.
+       01  WS-WEIGHT-CANDIDATE       PIC 999V9.
+       01  WS-DISPLAY-HEIGHT         PIC ZZ9.9.
+       01  WS-DISPLAY-WEIGHT         PIC ZZ9.9.
+
+       01  WS-TABLE-MAX              PIC 9(3) VALUE 500.
+       01  WS-TABLE-COUNT            PIC 9(3) VALUE ZERO.
+       01  WS-TABLE-INDEX            PIC 9(3) VALUE ZERO.
+       01  WS-PATIENT-TABLE.
+           05 WS-PATIENT-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-TBL-IDX.
+               COPY PATREC REPLACING ==05== BY ==10==.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM UNTIL MAINTENANCE-DONE
+               PERFORM 2000-DISPLAY-MENU
+               PERFORM 2100-PROCESS-CHOICE
+           END-PERFORM.
+           STOP RUN.
+
+       1000-LOAD-MASTER.
+           MOVE ZERO TO WS-TABLE-COUNT.
+           MOVE "N" TO WS-EOF-SWITCH.
+           MOVE "N" TO WS-LOAD-ERROR-SWITCH.
+           OPEN INPUT PATIENT-MASTER.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00"
+                   PERFORM 1010-READ-MASTER
+                   PERFORM UNTIL END-OF-MASTER
+                       IF WS-TABLE-COUNT < WS-TABLE-MAX
+                           ADD 1 TO WS-TABLE-COUNT
+                           MOVE PATIENT-MASTER-RECORD
+                               TO WS-PATIENT-ENTRY(WS-TABLE-COUNT)
+                       ELSE
+                           DISPLAY "PATIENT MASTER FULL, RECORD SKIPPED"
+                       END-IF
+                       PERFORM 1010-READ-MASTER
+                   END-PERFORM
+                   CLOSE PATIENT-MASTER
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "UNABLE TO OPEN PATIENT MASTER, STATUS: "
+                       WS-FILE-STATUS
+                   MOVE "Y" TO WS-LOAD-ERROR-SWITCH
+           END-EVALUATE.
+
+       1010-READ-MASTER.
+           READ PATIENT-MASTER
+               AT END
+                   SET END-OF-MASTER TO TRUE
+           END-READ.
+
+       1100-SAVE-MASTER.
+           MOVE "N" TO WS-SAVE-STATUS.
+           OPEN OUTPUT PATIENT-MASTER.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PATIENT MASTER, STATUS: "
+                   WS-FILE-STATUS
+               MOVE "Y" TO WS-SAVE-STATUS
+           ELSE
+               PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                       UNTIL WS-TABLE-INDEX > WS-TABLE-COUNT
+                   MOVE WS-PATIENT-ENTRY(WS-TABLE-INDEX)
+                       TO PATIENT-MASTER-RECORD
+                   WRITE PATIENT-MASTER-RECORD
+               END-PERFORM
+               CLOSE PATIENT-MASTER
+           END-IF.
+
+       1300-VALIDATE-HEIGHT-WEIGHT.
+           IF WS-HEIGHT-CANDIDATE >= 050.0
+                   AND WS-HEIGHT-CANDIDATE <= 250.0
+                   AND WS-WEIGHT-CANDIDATE >= 010.0
+                   AND WS-WEIGHT-CANDIDATE <= 300.0
+               MOVE "Y" TO WS-VALID-SWITCH
+           ELSE
+               MOVE "N" TO WS-VALID-SWITCH
+           END-IF.
+
+       1200-FIND-PATIENT.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           MOVE ZERO TO WS-TABLE-INDEX.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-TABLE-COUNT
+                       OR PATIENT-FOUND
+               IF PAT-ID OF WS-PATIENT-ENTRY(WS-TBL-IDX) = WS-SEARCH-ID
+                   MOVE "Y" TO WS-FOUND-SWITCH
+                   MOVE WS-TBL-IDX TO WS-TABLE-INDEX
+               END-IF
+           END-PERFORM.
+
+       2000-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "PATIENT MASTER MAINTENANCE".
+           DISPLAY "A - ADD A NEW PATIENT".
+           DISPLAY "U - UPDATE AN EXISTING PATIENT".
+           DISPLAY "D - DELETE A PATIENT".
+           DISPLAY "Q - QUIT".
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+           MOVE FUNCTION UPPER-CASE(WS-CHOICE) TO WS-CHOICE.
+
+       2100-PROCESS-CHOICE.
+           EVALUATE WS-CHOICE
+               WHEN "A"
+                   PERFORM 3000-ADD-PATIENT
+               WHEN "U"
+                   PERFORM 4000-UPDATE-PATIENT
+               WHEN "D"
+                   PERFORM 5000-DELETE-PATIENT
+               WHEN "Q"
+                   SET MAINTENANCE-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE, PLEASE TRY AGAIN"
+           END-EVALUATE.
+
+       3000-ADD-PATIENT.
+           PERFORM 1000-LOAD-MASTER.
+           IF LOAD-ERROR
+               DISPLAY "ADD CANCELLED - MASTER FILE COULD NOT BE READ"
+           ELSE
+               DISPLAY "ENTER PATIENT ID: " WITH NO ADVANCING
+               ACCEPT WS-SEARCH-ID
+               PERFORM 1200-FIND-PATIENT
+               IF PATIENT-FOUND
+                   DISPLAY "PATIENT ALREADY EXISTS - USE UPDATE"
+               ELSE
+                   IF WS-TABLE-COUNT >= WS-TABLE-MAX
+                       DISPLAY "PATIENT MASTER IS FULL - CANNOT ADD"
+                   ELSE
+                       ADD 1 TO WS-TABLE-COUNT
+                       MOVE WS-SEARCH-ID
+                           TO PAT-ID OF WS-PATIENT-ENTRY(WS-TABLE-COUNT)
+                       DISPLAY "ENTER PATIENT NAME: " WITH NO ADVANCING
+                       ACCEPT PAT-NAME
+                           OF WS-PATIENT-ENTRY(WS-TABLE-COUNT)
+                       MOVE "N" TO WS-VALID-SWITCH
+                       PERFORM UNTIL VALID-INPUT
+                           DISPLAY "ENTER HEIGHT (CM): "
+                               WITH NO ADVANCING
+                           ACCEPT WS-NUMERIC-STAGE
+                           COMPUTE WS-HEIGHT-CANDIDATE ROUNDED =
+                               FUNCTION NUMVAL(WS-NUMERIC-STAGE)
+                           DISPLAY "ENTER WEIGHT (KG): "
+                               WITH NO ADVANCING
+                           ACCEPT WS-NUMERIC-STAGE
+                           COMPUTE WS-WEIGHT-CANDIDATE ROUNDED =
+                               FUNCTION NUMVAL(WS-NUMERIC-STAGE)
+                           PERFORM 1300-VALIDATE-HEIGHT-WEIGHT
+                           IF NOT VALID-INPUT
+                               DISPLAY "Height must be 050.0-250.0 "
+                                   "and weight 010.0-300.0"
+                               DISPLAY "please re-enter."
+                           END-IF
+                       END-PERFORM
+                       MOVE WS-HEIGHT-CANDIDATE TO PAT-HEIGHT
+                           OF WS-PATIENT-ENTRY(WS-TABLE-COUNT)
+                       MOVE WS-WEIGHT-CANDIDATE TO PAT-WEIGHT
+                           OF WS-PATIENT-ENTRY(WS-TABLE-COUNT)
+                       MOVE ZERO TO PAT-BMI
+                           OF WS-PATIENT-ENTRY(WS-TABLE-COUNT)
+                       MOVE ZERO TO PAT-LAST-CALC-DATE
+                           OF WS-PATIENT-ENTRY(WS-TABLE-COUNT)
+                       MOVE SPACE TO PAT-BAND-CODE
+                           OF WS-PATIENT-ENTRY(WS-TABLE-COUNT)
+                       PERFORM 1100-SAVE-MASTER
+                       IF SAVE-FAILED
+                           DISPLAY "NOT SAVED - MASTER WRITE FAILED"
+                       ELSE
+                           DISPLAY "PATIENT ADDED"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       4000-UPDATE-PATIENT.
+           PERFORM 1000-LOAD-MASTER.
+           IF LOAD-ERROR
+               DISPLAY "UPDATE CANCELLED - MASTER FILE NOT READABLE"
+           ELSE
+               DISPLAY "ENTER PATIENT ID TO UPDATE: " WITH NO ADVANCING
+               ACCEPT WS-SEARCH-ID
+               PERFORM 1200-FIND-PATIENT
+               IF NOT PATIENT-FOUND
+                   DISPLAY "PATIENT NOT FOUND"
+               ELSE
+                   MOVE PAT-HEIGHT OF WS-PATIENT-ENTRY(WS-TABLE-INDEX)
+                       TO WS-DISPLAY-HEIGHT
+                   MOVE PAT-WEIGHT OF WS-PATIENT-ENTRY(WS-TABLE-INDEX)
+                       TO WS-DISPLAY-WEIGHT
+                   DISPLAY "CURRENT HEIGHT(CM): " WS-DISPLAY-HEIGHT
+                       " WEIGHT(KG): " WS-DISPLAY-WEIGHT
+                   MOVE "N" TO WS-VALID-SWITCH
+                   PERFORM UNTIL VALID-INPUT
+                       DISPLAY "ENTER NEW HEIGHT (CM): "
+                           WITH NO ADVANCING
+                       ACCEPT WS-NUMERIC-STAGE
+                       COMPUTE WS-HEIGHT-CANDIDATE ROUNDED =
+                           FUNCTION NUMVAL(WS-NUMERIC-STAGE)
+                       DISPLAY "ENTER NEW WEIGHT (KG): "
+                           WITH NO ADVANCING
+                       ACCEPT WS-NUMERIC-STAGE
+                       COMPUTE WS-WEIGHT-CANDIDATE ROUNDED =
+                           FUNCTION NUMVAL(WS-NUMERIC-STAGE)
+                       PERFORM 1300-VALIDATE-HEIGHT-WEIGHT
+                       IF NOT VALID-INPUT
+                           DISPLAY "Height must be 050.0-250.0 "
+                               "and weight 010.0-300.0"
+                           DISPLAY "please re-enter."
+                       END-IF
+                   END-PERFORM
+                   MOVE WS-HEIGHT-CANDIDATE TO PAT-HEIGHT
+                       OF WS-PATIENT-ENTRY(WS-TABLE-INDEX)
+                   MOVE WS-WEIGHT-CANDIDATE TO PAT-WEIGHT
+                       OF WS-PATIENT-ENTRY(WS-TABLE-INDEX)
+                   PERFORM 1100-SAVE-MASTER
+                   IF SAVE-FAILED
+                       DISPLAY "NOT SAVED - MASTER WRITE FAILED"
+                   ELSE
+                       DISPLAY "PATIENT UPDATED"
+                   END-IF
+               END-IF
+           END-IF.
+
+       5000-DELETE-PATIENT.
+           PERFORM 1000-LOAD-MASTER.
+           IF LOAD-ERROR
+               DISPLAY "DELETE CANCELLED - MASTER FILE NOT READABLE"
+           ELSE
+               DISPLAY "ENTER PATIENT ID TO DELETE: " WITH NO ADVANCING
+               ACCEPT WS-SEARCH-ID
+               PERFORM 1200-FIND-PATIENT
+               IF NOT PATIENT-FOUND
+                   DISPLAY "PATIENT NOT FOUND"
+               ELSE
+                   PERFORM VARYING WS-TBL-IDX FROM WS-TABLE-INDEX BY 1
+                           UNTIL WS-TBL-IDX >= WS-TABLE-COUNT
+                       MOVE WS-PATIENT-ENTRY(WS-TBL-IDX + 1)
+                           TO WS-PATIENT-ENTRY(WS-TBL-IDX)
+                   END-PERFORM
+                   SUBTRACT 1 FROM WS-TABLE-COUNT
+                   PERFORM 1100-SAVE-MASTER
+                   IF SAVE-FAILED
+                       DISPLAY "NOT SAVED - MASTER WRITE FAILED"
+                   ELSE
+                       DISPLAY "PATIENT DELETED"
+                   END-IF
+               END-IF
+           END-IF.
