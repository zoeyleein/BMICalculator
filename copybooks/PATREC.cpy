@@ -0,0 +1,18 @@
+      *****************************************************
+      * PATREC - SHARED PATIENT RECORD LAYOUT
+      * COPY THIS INTO ANY FD OR WORKING-STORAGE GROUP THAT
+      * NEEDS TO DESCRIBE A PATIENT / BMI RESULT. QUALIFY
+      * ELEMENTARY NAMES WITH "OF <GROUP-NAME>" WHEREVER THE
+      * COPYBOOK IS COPIED MORE THAN ONCE IN THE SAME PROGRAM.
+      *****************************************************
+           05 PAT-ID                PIC X(6).
+           05 PAT-NAME               PIC X(20).
+           05 PAT-HEIGHT             PIC 999V9.
+           05 PAT-WEIGHT             PIC 999V9.
+           05 PAT-BMI                PIC 99V99.
+           05 PAT-LAST-CALC-DATE     PIC 9(8).
+           05 PAT-BAND-CODE          PIC X(1).
+               88 PAT-BAND-UNDERWEIGHT    VALUE "U".
+               88 PAT-BAND-NORMAL         VALUE "N".
+               88 PAT-BAND-OVERWEIGHT     VALUE "O".
+               88 PAT-BAND-OBESE          VALUE "B".
