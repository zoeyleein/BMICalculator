@@ -1,18 +1,538 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. BMICalcilator.
+       PROGRAM-ID. BMICALC.
        AUTHOR. JingYi Li.
-       
-       DATA DIVISION. 
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO PATMAST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PATIENT-FILE-STATUS.
+           SELECT BMI-REPORT ASSIGN TO BMIRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BMI-REPORT-STATUS.
+           SELECT BMI-HISTORY ASSIGN TO BMIHIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BMI-HISTORY-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO BMICKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT WELLNESS-EXTRACT ASSIGN TO BMIEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE
+           RECORDING MODE IS F.
+       01  PATIENT-RECORD-IN.
+           COPY PATREC.
+
+       FD  BMI-REPORT
+           RECORDING MODE IS F.
+       01  BMI-REPORT-LINE          PIC X(80).
+
+       FD  BMI-HISTORY
+           RECORDING MODE IS F.
+       01  BMI-HISTORY-RECORD.
+           COPY PATREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-PATIENT-ID       PIC X(6).
+           05 CKPT-RECORD-COUNT     PIC 9(7).
+           05 CKPT-PAGE-COUNT       PIC 9(3).
+           05 CKPT-PATIENT-COUNT    PIC 9(5).
+           05 CKPT-BMI-TOTAL        PIC 9(7)V99.
+           05 CKPT-REJECT-COUNT     PIC 9(5).
+
+       FD  WELLNESS-EXTRACT
+           RECORDING MODE IS F.
+       01  WELLNESS-EXTRACT-RECORD.
+           05 WE-PATIENT-ID         PIC X(6).
+           05 WE-CALC-DATE          PIC 9(8).
+           05 WE-HEIGHT             PIC 999V9.
+           05 WE-WEIGHT             PIC 999V9.
+           05 WE-BMI                PIC 99V99.
+           05 WE-BAND               PIC X(11).
+
        WORKING-STORAGE SECTION.
-       01 height PIC 999V9.
-       01 weight PIC 999V9.
-       01 BMI PIC 99V99.
+       01  WS-PATIENT-REC.
+           COPY PATREC.
+
+       01  WS-BMI-BAND              PIC X(11).
+       01  WS-RUN-MODE              PIC X(5).
+       01  WS-UNITS-FLAG            PIC X VALUE "M".
+           88 METRIC-UNITS               VALUE "M".
+           88 IMPERIAL-UNITS             VALUE "I".
+       01  WS-HEIGHT-INCHES         PIC 999V9.
+       01  WS-WEIGHT-POUNDS         PIC 999V9.
+       01  WS-HEIGHT-METERS         PIC 9V9999.
+       01  WS-NUMERIC-STAGE         PIC X(8).
+       01  WS-PATIENT-FILE-STATUS   PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-PATIENT-FILE        VALUE "Y".
+       01  WS-VALID-SWITCH          PIC X VALUE "N".
+           88 VALID-INPUT               VALUE "Y".
+       01  WS-REJECT-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-BATCH-ERROR-SWITCH    PIC X VALUE "N".
+           88 BATCH-ERROR               VALUE "Y".
+       01  WS-BMI-REPORT-STATUS     PIC XX.
+       01  WS-BMI-HISTORY-STATUS    PIC XX.
+       01  WS-CHECKPOINT-STATUS     PIC XX.
+       01  WS-EXTRACT-STATUS        PIC XX.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(3) VALUE 001.
+       01  WS-RECORDS-READ          PIC 9(7) VALUE ZERO.
+       01  WS-RESUME-COUNT          PIC 9(7) VALUE ZERO.
+       01  WS-SKIP-INDEX            PIC 9(7) VALUE ZERO.
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           05 WS-RUN-DATE-YYYY      PIC 9(4).
+           05 WS-RUN-DATE-MM        PIC 9(2).
+           05 WS-RUN-DATE-DD        PIC 9(2).
+       01  WS-PAGE-COUNT            PIC 9(3) VALUE ZERO.
+       01  WS-LINE-COUNT            PIC 9(3) VALUE 99.
+       01  WS-LINES-PER-PAGE        PIC 9(3) VALUE 020.
+       01  WS-PATIENT-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-BMI-TOTAL             PIC 9(7)V99 VALUE ZERO.
+       01  WS-BMI-AVERAGE           PIC 99V99 VALUE ZERO.
+
+       01  WS-REPORT-HEADER-1.
+           05 FILLER                PIC X(20) VALUE SPACES.
+           05 FILLER                PIC X(20)
+               VALUE "SUNRISE CLINIC".
+           05 FILLER                PIC X(15) VALUE SPACES.
+           05 FILLER                PIC X(5) VALUE "PAGE ".
+           05 WS-RH1-PAGE           PIC ZZ9.
+
+       01  WS-REPORT-HEADER-2.
+           05 FILLER                PIC X(20) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE "BMI REPORT ".
+           05 FILLER                PIC X(11) VALUE "RUN DATE: ".
+           05 WS-RH2-MM             PIC 99.
+           05 FILLER                PIC X(1) VALUE "/".
+           05 WS-RH2-DD             PIC 99.
+           05 FILLER                PIC X(1) VALUE "/".
+           05 WS-RH2-YYYY           PIC 9(4).
+
+       01  WS-REPORT-HEADER-3.
+           05 FILLER                PIC X(8)  VALUE "PATIENT ".
+           05 FILLER                PIC X(10) VALUE "HEIGHT(CM)".
+           05 FILLER                PIC X(10) VALUE "WEIGHT(KG)".
+           05 FILLER                PIC X(7)  VALUE "   BMI ".
+           05 FILLER                PIC X(12) VALUE "WEIGHT BAND ".
+
+       01  WS-REPORT-DETAIL-LINE.
+           05 WS-RD-PATIENT-ID      PIC X(8).
+           05 WS-RD-HEIGHT          PIC ZZ9.99.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 WS-RD-WEIGHT          PIC ZZ9.99.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 WS-RD-BMI             PIC Z9.99.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 WS-RD-BAND            PIC X(11).
+
+       01  WS-REPORT-FOOTER-1.
+           05 FILLER                PIC X(22)
+               VALUE "PATIENTS PROCESSED: ".
+           05 WS-RF1-COUNT          PIC ZZZZ9.
+
+       01  WS-REPORT-FOOTER-2.
+           05 FILLER                PIC X(22)
+               VALUE "AVERAGE BMI:        ".
+           05 WS-RF2-AVERAGE        PIC Z9.99.
 
        PROCEDURE DIVISION.
-           DISPLAY "please input your height(cm): " WITH NO ADVANCING.
-           ACCEPT height.
-           DISPLAY "also input your weight(kg): " WITH NO ADVANCING.
-           ACCEPT weight.
-           COMPUTE height = height / 100.
-           COMPUTE BMI ROUNDED = weight / (height * height).
-           DISPLAY "Your BMI is: " BMI.
+       0000-MAIN.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           PERFORM 4000-OPEN-HISTORY.
+           IF WS-RUN-MODE = "BATCH"
+               PERFORM 2000-BATCH-PROCESS
+           ELSE
+               PERFORM 1000-INTERACTIVE-PROCESS
+           END-IF.
+           PERFORM 4200-CLOSE-HISTORY.
+           STOP RUN.
+
+       1000-INTERACTIVE-PROCESS.
+           INITIALIZE WS-PATIENT-REC.
+           MOVE "M" TO WS-UNITS-FLAG.
+           DISPLAY "Units - M for metric(cm/kg) or I for imperial"
+           DISPLAY "(in/lb): " WITH NO ADVANCING.
+           ACCEPT WS-UNITS-FLAG.
+           MOVE FUNCTION UPPER-CASE(WS-UNITS-FLAG) TO WS-UNITS-FLAG.
+           IF NOT METRIC-UNITS AND NOT IMPERIAL-UNITS
+               MOVE "M" TO WS-UNITS-FLAG
+           END-IF.
+           DISPLAY "please input patient ID: " WITH NO ADVANCING.
+           ACCEPT PAT-ID OF WS-PATIENT-REC.
+           MOVE "N" TO WS-VALID-SWITCH
+           PERFORM UNTIL VALID-INPUT
+               IF IMPERIAL-UNITS
+                   DISPLAY "please input your height(in): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-NUMERIC-STAGE
+                   COMPUTE WS-HEIGHT-INCHES ROUNDED =
+                       FUNCTION NUMVAL(WS-NUMERIC-STAGE)
+                   DISPLAY "also input your weight(lb): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-NUMERIC-STAGE
+                   COMPUTE WS-WEIGHT-POUNDS ROUNDED =
+                       FUNCTION NUMVAL(WS-NUMERIC-STAGE)
+                   PERFORM 1020-VALIDATE-IMPERIAL-INPUT
+                   IF VALID-INPUT
+                       PERFORM 1025-CONVERT-TO-METRIC
+                       PERFORM 1050-VALIDATE-INPUT
+                   END-IF
+                   IF VALID-INPUT
+                       PERFORM 1100-CALCULATE-BMI
+                   END-IF
+                   IF NOT VALID-INPUT
+                       DISPLAY
+                        "Height 019.7-098.4in, weight 022.0-661.4lb"
+                       DISPLAY "please re-enter."
+                   END-IF
+               ELSE
+                   DISPLAY "please input your height(cm): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-NUMERIC-STAGE
+                   COMPUTE PAT-HEIGHT OF WS-PATIENT-REC ROUNDED =
+                       FUNCTION NUMVAL(WS-NUMERIC-STAGE)
+                   DISPLAY "also input your weight(kg): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-NUMERIC-STAGE
+                   COMPUTE PAT-WEIGHT OF WS-PATIENT-REC ROUNDED =
+                       FUNCTION NUMVAL(WS-NUMERIC-STAGE)
+                   PERFORM 1050-VALIDATE-INPUT
+                   IF VALID-INPUT
+                       PERFORM 1100-CALCULATE-BMI
+                   END-IF
+                   IF NOT VALID-INPUT
+                       DISPLAY
+                    "Height must be 050.0-250.0 and weight 010.0-300.0"
+                       DISPLAY "please re-enter."
+                   END-IF
+               END-IF
+           END-PERFORM.
+           DISPLAY "Your BMI is: " PAT-BMI OF WS-PATIENT-REC
+               " (" WS-BMI-BAND ")".
+           PERFORM 4100-LOG-HISTORY.
+
+       1020-VALIDATE-IMPERIAL-INPUT.
+      *    BOUNDS ARE THE PRE-IMAGE OF THE METRIC RANGE CHECKED IN
+      *    1050-VALIDATE-INPUT (050.0-250.0CM, 010.0-300.0KG) AFTER
+      *    1025-CONVERT-TO-METRIC, SO A VALUE ACCEPTED HERE CANNOT
+      *    TURN AROUND AND FAIL THE POST-CONVERSION CHECK.
+           IF WS-HEIGHT-INCHES >= 019.7
+                   AND WS-HEIGHT-INCHES <= 098.4
+                   AND WS-WEIGHT-POUNDS >= 022.0
+                   AND WS-WEIGHT-POUNDS <= 661.4
+               MOVE "Y" TO WS-VALID-SWITCH
+           ELSE
+               MOVE "N" TO WS-VALID-SWITCH
+           END-IF.
+
+       1025-CONVERT-TO-METRIC.
+           COMPUTE PAT-HEIGHT OF WS-PATIENT-REC ROUNDED =
+               WS-HEIGHT-INCHES * 2.54.
+           COMPUTE PAT-WEIGHT OF WS-PATIENT-REC ROUNDED =
+               WS-WEIGHT-POUNDS / 2.2046.
+
+       1050-VALIDATE-INPUT.
+           IF PAT-HEIGHT OF WS-PATIENT-REC >= 050.0
+                   AND PAT-HEIGHT OF WS-PATIENT-REC <= 250.0
+                   AND PAT-WEIGHT OF WS-PATIENT-REC >= 010.0
+                   AND PAT-WEIGHT OF WS-PATIENT-REC <= 300.0
+               MOVE "Y" TO WS-VALID-SWITCH
+           ELSE
+               MOVE "N" TO WS-VALID-SWITCH
+           END-IF.
+
+       1100-CALCULATE-BMI.
+           COMPUTE WS-HEIGHT-METERS ROUNDED =
+               PAT-HEIGHT OF WS-PATIENT-REC / 100.
+           MOVE "Y" TO WS-VALID-SWITCH.
+           COMPUTE PAT-BMI OF WS-PATIENT-REC ROUNDED =
+               PAT-WEIGHT OF WS-PATIENT-REC /
+               (WS-HEIGHT-METERS * WS-HEIGHT-METERS)
+               ON SIZE ERROR
+                   MOVE "N" TO WS-VALID-SWITCH
+           END-COMPUTE.
+           IF VALID-INPUT
+               PERFORM 1200-CLASSIFY-BMI
+           END-IF.
+
+       1200-CLASSIFY-BMI.
+           EVALUATE TRUE
+               WHEN PAT-BMI OF WS-PATIENT-REC < 18.5
+                   MOVE "UNDERWEIGHT" TO WS-BMI-BAND
+                   SET PAT-BAND-UNDERWEIGHT OF WS-PATIENT-REC TO TRUE
+               WHEN PAT-BMI OF WS-PATIENT-REC < 25.0
+                   MOVE "NORMAL"      TO WS-BMI-BAND
+                   SET PAT-BAND-NORMAL OF WS-PATIENT-REC TO TRUE
+               WHEN PAT-BMI OF WS-PATIENT-REC < 30.0
+                   MOVE "OVERWEIGHT"  TO WS-BMI-BAND
+                   SET PAT-BAND-OVERWEIGHT OF WS-PATIENT-REC TO TRUE
+               WHEN OTHER
+                   MOVE "OBESE"       TO WS-BMI-BAND
+                   SET PAT-BAND-OBESE OF WS-PATIENT-REC TO TRUE
+           END-EVALUATE.
+
+       2000-BATCH-PROCESS.
+           MOVE "N" TO WS-BATCH-ERROR-SWITCH.
+           OPEN INPUT PATIENT-FILE.
+           IF WS-PATIENT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PATIENT-FILE, STATUS: "
+                   WS-PATIENT-FILE-STATUS
+               MOVE "Y" TO WS-BATCH-ERROR-SWITCH
+           ELSE
+               PERFORM 5000-READ-CHECKPOINT
+               MOVE WS-RESUME-COUNT TO WS-RECORDS-READ
+               IF WS-RESUME-COUNT > 0
+                   DISPLAY "RESUMING BATCH - SKIPPING "
+                       WS-RESUME-COUNT " RECORD(S) ALREADY PROCESSED"
+                   PERFORM 5100-SKIP-TO-CHECKPOINT
+               END-IF
+               IF NOT BATCH-ERROR
+                   PERFORM 2200-OPEN-REPORT
+               END-IF
+               IF NOT BATCH-ERROR
+                   PERFORM 6000-OPEN-EXTRACT
+               END-IF
+               IF BATCH-ERROR
+                   DISPLAY "BATCH ABORTED - REPORT, CHECKPOINT OR "
+                       "EXTRACT FILE COULD NOT BE OPENED"
+               ELSE
+                   IF NOT END-OF-PATIENT-FILE
+                       PERFORM 2100-READ-PATIENT-FILE
+                       PERFORM UNTIL END-OF-PATIENT-FILE
+                               OR BATCH-ERROR
+                           MOVE PATIENT-RECORD-IN TO WS-PATIENT-REC
+                           PERFORM 1050-VALIDATE-INPUT
+                           IF VALID-INPUT
+                               PERFORM 1100-CALCULATE-BMI
+                           END-IF
+                           IF VALID-INPUT
+                               DISPLAY "Patient "
+                                   PAT-ID OF WS-PATIENT-REC
+                                   " BMI is: "
+                                   PAT-BMI OF WS-PATIENT-REC
+                                   " (" WS-BMI-BAND ")"
+                               PERFORM 3100-WRITE-REPORT-DETAIL
+                               PERFORM 4100-LOG-HISTORY
+                               PERFORM 6100-WRITE-EXTRACT
+                           ELSE
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "Patient "
+                                   PAT-ID OF PATIENT-RECORD-IN
+                                   " REJECTED - height/weight "
+                                   "out of range"
+                           END-IF
+                           IF FUNCTION MOD(WS-RECORDS-READ
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM 5200-WRITE-CHECKPOINT
+                           END-IF
+                           IF NOT BATCH-ERROR
+                               PERFORM 2100-READ-PATIENT-FILE
+                           END-IF
+                       END-PERFORM
+                   END-IF
+                   IF WS-REJECT-COUNT > 0
+                       DISPLAY WS-REJECT-COUNT
+                           " patient record(s) rejected on this run"
+                   END-IF
+                   IF NOT BATCH-ERROR
+                       PERFORM 3200-WRITE-REPORT-FOOTER
+                       PERFORM 5300-CLEAR-CHECKPOINT
+                   END-IF
+                   PERFORM 6200-CLOSE-EXTRACT
+                   CLOSE BMI-REPORT
+               END-IF
+               CLOSE PATIENT-FILE
+           END-IF.
+           IF BATCH-ERROR
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       2100-READ-PATIENT-FILE.
+           READ PATIENT-FILE
+               AT END
+                   SET END-OF-PATIENT-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       2200-OPEN-REPORT.
+           IF WS-RESUME-COUNT > 0
+               OPEN EXTEND BMI-REPORT
+               IF WS-BMI-REPORT-STATUS = "35"
+                   OPEN OUTPUT BMI-REPORT
+               END-IF
+           ELSE
+               OPEN OUTPUT BMI-REPORT
+           END-IF.
+           IF WS-BMI-REPORT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN BMI-REPORT, STATUS: "
+                   WS-BMI-REPORT-STATUS
+               MOVE "Y" TO WS-BATCH-ERROR-SWITCH
+           END-IF.
+
+       5000-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESUME-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           EVALUATE WS-CHECKPOINT-STATUS
+               WHEN "00"
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           MOVE CKPT-RECORD-COUNT TO WS-RESUME-COUNT
+                           MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+                           MOVE CKPT-PATIENT-COUNT
+                               TO WS-PATIENT-COUNT
+                           MOVE CKPT-BMI-TOTAL TO WS-BMI-TOTAL
+                           MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY
+                       "UNABLE TO OPEN CHECKPOINT-FILE, STATUS: "
+                       WS-CHECKPOINT-STATUS
+                   MOVE "Y" TO WS-BATCH-ERROR-SWITCH
+           END-EVALUATE.
+
+       5100-SKIP-TO-CHECKPOINT.
+           PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-RESUME-COUNT
+                       OR END-OF-PATIENT-FILE
+               READ PATIENT-FILE
+                   AT END
+                       SET END-OF-PATIENT-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       5200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN CHECKPOINT-FILE, STATUS: "
+                   WS-CHECKPOINT-STATUS
+               MOVE "Y" TO WS-BATCH-ERROR-SWITCH
+           ELSE
+               MOVE PAT-ID OF PATIENT-RECORD-IN TO CKPT-PATIENT-ID
+               MOVE WS-RECORDS-READ TO CKPT-RECORD-COUNT
+               MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT
+               MOVE WS-PATIENT-COUNT TO CKPT-PATIENT-COUNT
+               MOVE WS-BMI-TOTAL TO CKPT-BMI-TOTAL
+               MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       5300-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN CHECKPOINT-FILE, STATUS: "
+                   WS-CHECKPOINT-STATUS
+               MOVE "Y" TO WS-BATCH-ERROR-SWITCH
+           ELSE
+               MOVE SPACES TO CKPT-PATIENT-ID
+               MOVE ZERO TO CKPT-RECORD-COUNT
+               MOVE ZERO TO CKPT-PAGE-COUNT
+               MOVE ZERO TO CKPT-PATIENT-COUNT
+               MOVE ZERO TO CKPT-BMI-TOTAL
+               MOVE ZERO TO CKPT-REJECT-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       3000-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-RH1-PAGE.
+           MOVE WS-RUN-DATE-MM TO WS-RH2-MM.
+           MOVE WS-RUN-DATE-DD TO WS-RH2-DD.
+           MOVE WS-RUN-DATE-YYYY TO WS-RH2-YYYY.
+           IF WS-PAGE-COUNT > 1
+               WRITE BMI-REPORT-LINE FROM SPACES
+                   BEFORE ADVANCING PAGE
+           END-IF
+           WRITE BMI-REPORT-LINE FROM WS-REPORT-HEADER-1.
+           WRITE BMI-REPORT-LINE FROM WS-REPORT-HEADER-2.
+           WRITE BMI-REPORT-LINE FROM SPACES.
+           WRITE BMI-REPORT-LINE FROM WS-REPORT-HEADER-3.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       3100-WRITE-REPORT-DETAIL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 3000-WRITE-REPORT-HEADERS
+           END-IF.
+           MOVE PAT-ID OF WS-PATIENT-REC TO WS-RD-PATIENT-ID.
+           MOVE PAT-HEIGHT OF WS-PATIENT-REC TO WS-RD-HEIGHT.
+           MOVE PAT-WEIGHT OF WS-PATIENT-REC TO WS-RD-WEIGHT.
+           MOVE PAT-BMI OF WS-PATIENT-REC TO WS-RD-BMI.
+           MOVE WS-BMI-BAND TO WS-RD-BAND.
+           WRITE BMI-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-PATIENT-COUNT.
+           ADD PAT-BMI OF WS-PATIENT-REC TO WS-BMI-TOTAL.
+
+       3200-WRITE-REPORT-FOOTER.
+           IF WS-PATIENT-COUNT > 0
+               COMPUTE WS-BMI-AVERAGE ROUNDED =
+                   WS-BMI-TOTAL / WS-PATIENT-COUNT
+           END-IF.
+           MOVE WS-PATIENT-COUNT TO WS-RF1-COUNT.
+           MOVE WS-BMI-AVERAGE TO WS-RF2-AVERAGE.
+           WRITE BMI-REPORT-LINE FROM SPACES.
+           WRITE BMI-REPORT-LINE FROM WS-REPORT-FOOTER-1.
+           WRITE BMI-REPORT-LINE FROM WS-REPORT-FOOTER-2.
+
+       4000-OPEN-HISTORY.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND BMI-HISTORY.
+           IF WS-BMI-HISTORY-STATUS = "35"
+               OPEN OUTPUT BMI-HISTORY
+           END-IF.
+           IF WS-BMI-HISTORY-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN BMI-HISTORY, STATUS: "
+                   WS-BMI-HISTORY-STATUS
+           END-IF.
+
+       4100-LOG-HISTORY.
+           MOVE WS-RUN-DATE TO PAT-LAST-CALC-DATE OF WS-PATIENT-REC.
+           MOVE WS-PATIENT-REC TO BMI-HISTORY-RECORD.
+           WRITE BMI-HISTORY-RECORD.
+           IF WS-BMI-HISTORY-STATUS NOT = "00"
+               DISPLAY "UNABLE TO WRITE BMI-HISTORY, STATUS: "
+                   WS-BMI-HISTORY-STATUS
+           END-IF.
+
+       4200-CLOSE-HISTORY.
+           CLOSE BMI-HISTORY.
+
+       6000-OPEN-EXTRACT.
+           IF WS-RESUME-COUNT > 0
+               OPEN EXTEND WELLNESS-EXTRACT
+               IF WS-EXTRACT-STATUS = "35"
+                   OPEN OUTPUT WELLNESS-EXTRACT
+               END-IF
+           ELSE
+               OPEN OUTPUT WELLNESS-EXTRACT
+           END-IF.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN WELLNESS-EXTRACT, STATUS: "
+                   WS-EXTRACT-STATUS
+               MOVE "Y" TO WS-BATCH-ERROR-SWITCH
+           END-IF.
+
+       6100-WRITE-EXTRACT.
+           MOVE PAT-ID OF WS-PATIENT-REC TO WE-PATIENT-ID.
+           MOVE WS-RUN-DATE TO WE-CALC-DATE.
+           MOVE PAT-HEIGHT OF WS-PATIENT-REC TO WE-HEIGHT.
+           MOVE PAT-WEIGHT OF WS-PATIENT-REC TO WE-WEIGHT.
+           MOVE PAT-BMI OF WS-PATIENT-REC TO WE-BMI.
+           MOVE WS-BMI-BAND TO WE-BAND.
+           WRITE WELLNESS-EXTRACT-RECORD.
+
+       6200-CLOSE-EXTRACT.
+           CLOSE WELLNESS-EXTRACT.
